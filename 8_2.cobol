@@ -1,35 +1,318 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. matrix-reader.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TREE-GRID-FILE ASSIGN TO "tree-grid.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GRID-FILE-STATUS.
+    SELECT ERROR-LISTING-FILE ASSIGN TO "error-listing-scenic.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERROR-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint-scenic.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD TREE-GRID-FILE.
+01 TREE-GRID-RECORD PIC X(500).
+
+FD ERROR-LISTING-FILE.
+01 ERROR-LISTING-RECORD PIC X(530).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD PIC X(34).
+
+FD RUN-HISTORY-FILE.
+01 RUN-HISTORY-RECORD PIC X(59).
 
 WORKING-STORAGE SECTION.
 
-01 matrix.
-   05 row PIC X(99) OCCURS 99.
+COPY "matrix-rec.cpy".
+
+01 WS-GRID-FILE-STATUS PIC XX.
+01 WS-ERROR-FILE-STATUS PIC XX.
+01 WS-CKPT-FILE-STATUS PIC XX.
+01 WS-HIST-FILE-STATUS PIC XX.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 RUN-HISTORY-REC-WS.
+   05 HIST-DATE PIC X(8).
+   05 HIST-TIME PIC X(6).
+   05 HIST-INPUT-FILE PIC X(20).
+   05 HIST-TOTAL-VISIBLE PIC 9(6).
+   05 HIST-BEST-SCORE PIC 9(11).
+   05 HIST-SOURCE-PROGRAM PIC X(8).
+
+01 CHECKPOINT-REC-WS.
+   05 CKPT-I PIC 9(4).
+   05 CKPT-BEST PIC 9(11).
+   05 CKPT-BEST-I PIC 9(4).
+   05 CKPT-BEST-J PIC 9(4).
+   05 CKPT-STATUS PIC X(8).
+   05 CKPT-GRID-SIZE PIC 9(3).
+
+01 WS-STACK-IDX PIC 9(4) OCCURS 500 TIMES VALUE ZERO.
+01 WS-STACK-TOP PIC 9(4) VALUE ZERO.
+
+01 DIST-LEFT-TABLE.
+   05 DIST-LEFT-ROW OCCURS 1 TO 500 TIMES DEPENDING ON GRID-SIZE.
+      10 DIST-LEFT-CELL PIC 9(3) OCCURS 500 TIMES.
+
+01 DIST-RIGHT-TABLE.
+   05 DIST-RIGHT-ROW OCCURS 1 TO 500 TIMES DEPENDING ON GRID-SIZE.
+      10 DIST-RIGHT-CELL PIC 9(3) OCCURS 500 TIMES.
+
+01 DIST-TOP-TABLE.
+   05 DIST-TOP-ROW OCCURS 1 TO 500 TIMES DEPENDING ON GRID-SIZE.
+      10 DIST-TOP-CELL PIC 9(3) OCCURS 500 TIMES.
+
+01 DIST-BOTTOM-TABLE.
+   05 DIST-BOTTOM-ROW OCCURS 1 TO 500 TIMES DEPENDING ON GRID-SIZE.
+      10 DIST-BOTTOM-CELL PIC 9(3) OCCURS 500 TIMES.
+
+01 I-START PIC 9(4) VALUE 3.
 
 01 i PIC 9(4) VALUE ZERO.
 01 j PIC 9(4) VALUE ZERO.
 01 l PIC 9(4) VALUE ZERO.
 01 k PIC 9(4) VALUE ZERO.
-01 GOOD PIC 9(8) VALUE ZERO.
-01 SCORE PIC 9(8) VALUE ZERO.
-01 BEST PIC 9(8) VALUE ZERO.
+01 GOOD PIC 9(11) VALUE ZERO.
+01 SCORE PIC 9(11) VALUE ZERO.
+01 BEST PIC 9(11) VALUE ZERO.
 01 LEN PIC 9(8) VALUE ZERO.
+01 BEST-I PIC 9(4) VALUE ZERO.
+01 BEST-J PIC 9(4) VALUE ZERO.
+
+01 ERROR-COUNT PIC 9(4) VALUE ZERO.
+01 WS-ERROR-ROW-NO PIC 9(4).
+01 WS-ERROR-CONTENT PIC X(500) VALUE SPACES.
 
 PROCEDURE DIVISION.
 
+main-line.
+    PERFORM read-control-card.
+    PERFORM read-matrix.
+    PERFORM validate-matrix.
+    IF ERROR-COUNT > 0
+        DISPLAY "MATRIX REJECTED - " ERROR-COUNT " BAD ROW(S), SEE error-listing-scenic.dat"
+    ELSE
+        PERFORM solve
+        PERFORM reconcile-scenic-score
+        PERFORM write-run-history
+    END-IF.
+    GOBACK.
+
+reconcile-scenic-score.
+    MOVE 0 TO GOOD.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        MOVE 0 TO WS-STACK-TOP
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+            PERFORM UNTIL WS-STACK-TOP = 0
+                    OR row(i)(WS-STACK-IDX(WS-STACK-TOP):1) >= row(i)(j:1)
+                SUBTRACT 1 FROM WS-STACK-TOP
+            END-PERFORM
+            IF WS-STACK-TOP = 0
+                COMPUTE DIST-LEFT-CELL(i, j) = j - 1
+            ELSE
+                COMPUTE DIST-LEFT-CELL(i, j) = j - WS-STACK-IDX(WS-STACK-TOP)
+            END-IF
+            ADD 1 TO WS-STACK-TOP
+            MOVE j TO WS-STACK-IDX(WS-STACK-TOP)
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        MOVE 0 TO WS-STACK-TOP
+        PERFORM VARYING j FROM GRID-SIZE BY -1 UNTIL j < 1
+            PERFORM UNTIL WS-STACK-TOP = 0
+                    OR row(i)(WS-STACK-IDX(WS-STACK-TOP):1) >= row(i)(j:1)
+                SUBTRACT 1 FROM WS-STACK-TOP
+            END-PERFORM
+            IF WS-STACK-TOP = 0
+                COMPUTE DIST-RIGHT-CELL(i, j) = GRID-SIZE - j
+            ELSE
+                COMPUTE DIST-RIGHT-CELL(i, j) = WS-STACK-IDX(WS-STACK-TOP) - j
+            END-IF
+            ADD 1 TO WS-STACK-TOP
+            MOVE j TO WS-STACK-IDX(WS-STACK-TOP)
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+        MOVE 0 TO WS-STACK-TOP
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+            PERFORM UNTIL WS-STACK-TOP = 0
+                    OR row(WS-STACK-IDX(WS-STACK-TOP))(j:1) >= row(i)(j:1)
+                SUBTRACT 1 FROM WS-STACK-TOP
+            END-PERFORM
+            IF WS-STACK-TOP = 0
+                COMPUTE DIST-TOP-CELL(i, j) = i - 1
+            ELSE
+                COMPUTE DIST-TOP-CELL(i, j) = i - WS-STACK-IDX(WS-STACK-TOP)
+            END-IF
+            ADD 1 TO WS-STACK-TOP
+            MOVE i TO WS-STACK-IDX(WS-STACK-TOP)
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+        MOVE 0 TO WS-STACK-TOP
+        PERFORM VARYING i FROM GRID-SIZE BY -1 UNTIL i < 1
+            PERFORM UNTIL WS-STACK-TOP = 0
+                    OR row(WS-STACK-IDX(WS-STACK-TOP))(j:1) >= row(i)(j:1)
+                SUBTRACT 1 FROM WS-STACK-TOP
+            END-PERFORM
+            IF WS-STACK-TOP = 0
+                COMPUTE DIST-BOTTOM-CELL(i, j) = GRID-SIZE - i
+            ELSE
+                COMPUTE DIST-BOTTOM-CELL(i, j) = WS-STACK-IDX(WS-STACK-TOP) - i
+            END-IF
+            ADD 1 TO WS-STACK-TOP
+            MOVE i TO WS-STACK-IDX(WS-STACK-TOP)
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING j FROM 2 BY 1 UNTIL j > GRID-SIZE
+        PERFORM VARYING i FROM 3 BY 1 UNTIL i > GRID-SIZE
+            COMPUTE SCORE = DIST-LEFT-CELL(i, j) * DIST-RIGHT-CELL(i, j)
+                * DIST-TOP-CELL(i, j) * DIST-BOTTOM-CELL(i, j)
+            IF SCORE > GOOD
+                MOVE SCORE TO GOOD
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    IF GOOD = BEST
+        DISPLAY "RECONCILIATION OK - CROSS-CHECK SCORE MATCHES BEST"
+    ELSE
+        DISPLAY "RECONCILIATION DISCREPANCY - BEST=" BEST " CROSS-CHECK=" GOOD
+    END-IF.
+
+write-run-history.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO HIST-DATE.
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO HIST-TIME.
+    MOVE "tree-grid.dat" TO HIST-INPUT-FILE.
+    *> 999999 marks a figure this program never computes, so a
+    *> trend reader can tell it apart from a genuine zero count.
+    MOVE 999999 TO HIST-TOTAL-VISIBLE.
+    MOVE BEST TO HIST-BEST-SCORE.
+    MOVE "SCENIC" TO HIST-SOURCE-PROGRAM.
+    MOVE RUN-HISTORY-REC-WS TO RUN-HISTORY-RECORD.
+    OPEN EXTEND RUN-HISTORY-FILE.
+    IF WS-HIST-FILE-STATUS = "35"
+        OPEN OUTPUT RUN-HISTORY-FILE
+    END-IF.
+    WRITE RUN-HISTORY-RECORD.
+    CLOSE RUN-HISTORY-FILE.
+
+read-control-card.
+    ACCEPT GRID-SIZE.
+    IF GRID-SIZE = ZERO OR GRID-SIZE > GRID-SIZE-MAX
+        MOVE 99 TO GRID-SIZE
+    END-IF.
+
 read-matrix.
-   PERFORM VARYING l FROM 1 BY 1 UNTIL l > 99
-      ACCEPT row(l)
+   OPEN INPUT TREE-GRID-FILE.
+   IF WS-GRID-FILE-STATUS NOT = "00"
+       DISPLAY "UNABLE TO OPEN tree-grid.dat - STATUS " WS-GRID-FILE-STATUS
+       GOBACK
+   END-IF.
+   PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+      READ TREE-GRID-FILE
+          AT END
+              MOVE SPACES TO row(l)
+          NOT AT END
+              MOVE TREE-GRID-RECORD TO row(l)
+      END-READ
    END-PERFORM.
+   CLOSE TREE-GRID-FILE.
+
+validate-matrix.
+    MOVE 0 TO ERROR-COUNT.
+    OPEN OUTPUT ERROR-LISTING-FILE.
+    PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+        PERFORM VARYING k FROM 1 BY 1 UNTIL k > GRID-SIZE
+            IF row(l)(k:1) < "0" OR row(l)(k:1) > "9"
+                ADD 1 TO ERROR-COUNT
+                MOVE l TO WS-ERROR-ROW-NO
+                MOVE row(l)(1:GRID-SIZE) TO WS-ERROR-CONTENT
+                MOVE SPACES TO ERROR-LISTING-RECORD
+                STRING "ROW " WS-ERROR-ROW-NO " BAD CONTENT: " WS-ERROR-CONTENT
+                    DELIMITED BY SIZE INTO ERROR-LISTING-RECORD
+                    ON OVERFLOW
+                        DISPLAY "ERROR LISTING LINE TRUNCATED FOR ROW " WS-ERROR-ROW-NO
+                END-STRING
+                WRITE ERROR-LISTING-RECORD
+                MOVE GRID-SIZE TO k
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    CLOSE ERROR-LISTING-FILE.
+
+open-checkpoint.
+    MOVE 3 TO I-START.
+    MOVE 0 TO BEST.
+    MOVE 0 TO BEST-I.
+    MOVE 0 TO BEST-J.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-FILE-STATUS NOT = "35"
+        MOVE SPACES TO CHECKPOINT-REC-WS
+        PERFORM UNTIL WS-CKPT-FILE-STATUS = "10"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE "10" TO WS-CKPT-FILE-STATUS
+                NOT AT END
+                    MOVE CHECKPOINT-RECORD TO CHECKPOINT-REC-WS
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF CKPT-STATUS = "RUNNING " AND CKPT-I < GRID-SIZE
+                AND CKPT-GRID-SIZE = GRID-SIZE
+            COMPUTE I-START = CKPT-I + 1
+            MOVE CKPT-BEST TO BEST
+            MOVE CKPT-BEST-I TO BEST-I
+            MOVE CKPT-BEST-J TO BEST-J
+        END-IF
+    END-IF.
+
+write-checkpoint.
+    MOVE i TO CKPT-I.
+    MOVE BEST TO CKPT-BEST.
+    MOVE BEST-I TO CKPT-BEST-I.
+    MOVE BEST-J TO CKPT-BEST-J.
+    MOVE "RUNNING " TO CKPT-STATUS.
+    MOVE GRID-SIZE TO CKPT-GRID-SIZE.
+    MOVE CHECKPOINT-REC-WS TO CHECKPOINT-RECORD.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+write-checkpoint-complete.
+    MOVE GRID-SIZE TO CKPT-I.
+    MOVE BEST TO CKPT-BEST.
+    MOVE BEST-I TO CKPT-BEST-I.
+    MOVE BEST-J TO CKPT-BEST-J.
+    MOVE "COMPLETE" TO CKPT-STATUS.
+    MOVE GRID-SIZE TO CKPT-GRID-SIZE.
+    MOVE CHECKPOINT-REC-WS TO CHECKPOINT-RECORD.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
 
 solve.
-    MOVE 0 to BEST.
-    PERFORM VARYING i FROM 3 BY 1 UNTIL i > 99
-        PERFORM VARYING j FROM 2 BY 1 UNTIL j > 99
+    PERFORM open-checkpoint.
+    PERFORM VARYING i FROM I-START BY 1 UNTIL i > GRID-SIZE
+        PERFORM VARYING j FROM 2 BY 1 UNTIL j > GRID-SIZE
             MOVE 1 TO SCORE
-            
+
             COMPUTE LEN = j - 1
             PERFORM VARYING l FROM 1 BY 1 UNTIL j - l <= 0
                 COMPUTE k = j - l
@@ -38,17 +321,17 @@ solve.
                 END-IF
             END-PERFORM
             COMPUTE SCORE = SCORE * LEN
-            COMPUTE LEN = 99 - j
-            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > 99
+            COMPUTE LEN = GRID-SIZE - j
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > GRID-SIZE
                 COMPUTE k = l + j
                 IF row(i)(k:1) >= row(i)(j:1)  AND LEN > l
                     MOVE l TO LEN
                 END-IF
             END-PERFORM
-            
+
             COMPUTE SCORE = SCORE * LEN
-            
-            
+
+
             COMPUTE LEN = i - 1
             PERFORM VARYING l FROM 1 BY 1 UNTIL l >= i
                 COMPUTE k = i - l
@@ -57,10 +340,10 @@ solve.
                 END-IF
             END-PERFORM
             COMPUTE SCORE = SCORE * LEN
-            
 
-            COMPUTE LEN = 99 - i
-            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i > 99
+
+            COMPUTE LEN = GRID-SIZE - i
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i > GRID-SIZE
                 IF row(l + i)(j:1) >= row(i)(j:1) AND LEN > l
                     MOVE l TO LEN
                 END-IF
@@ -68,9 +351,13 @@ solve.
             COMPUTE SCORE = SCORE * LEN
             IF SCORE > BEST
                 MOVE SCORE TO BEST
+                MOVE i TO BEST-I
+                MOVE j TO BEST-J
             END-IF
         END-PERFORM
+        PERFORM write-checkpoint
     END-PERFORM.
+    PERFORM write-checkpoint-complete.
     DISPLAY BEST
-GOBACK.
+    DISPLAY "WINNING TREE ROW=" BEST-I " COL=" BEST-J.
 
