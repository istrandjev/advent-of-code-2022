@@ -0,0 +1,247 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. matrix-driver.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TREE-GRID-FILE ASSIGN TO "tree-grid.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GRID-FILE-STATUS.
+    SELECT ERROR-LISTING-FILE ASSIGN TO "error-listing-combined.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERROR-FILE-STATUS.
+    SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TREE-GRID-FILE.
+01 TREE-GRID-RECORD PIC X(500).
+
+FD ERROR-LISTING-FILE.
+01 ERROR-LISTING-RECORD PIC X(530).
+
+FD RUN-HISTORY-FILE.
+01 RUN-HISTORY-RECORD PIC X(59).
+
+WORKING-STORAGE SECTION.
+
+COPY "matrix-rec.cpy".
+
+01 WS-GRID-FILE-STATUS PIC XX.
+01 WS-ERROR-FILE-STATUS PIC XX.
+01 WS-HIST-FILE-STATUS PIC XX.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 RUN-HISTORY-REC-WS.
+   05 HIST-DATE PIC X(8).
+   05 HIST-TIME PIC X(6).
+   05 HIST-INPUT-FILE PIC X(20).
+   05 HIST-TOTAL-VISIBLE PIC 9(6).
+   05 HIST-BEST-SCORE PIC 9(11).
+   05 HIST-SOURCE-PROGRAM PIC X(8).
+
+01 i PIC 9(4) VALUE ZERO.
+01 j PIC 9(4) VALUE ZERO.
+01 l PIC 9(4) VALUE ZERO.
+01 k PIC 9(4) VALUE ZERO.
+01 GOOD PIC 9(8) VALUE ZERO.
+01 WORKS PIC 9(3) VALUE ZERO.
+01 total PIC 9(6) VALUE ZERO.
+01 cnt PIC 9(6) VALUE ZERO.
+
+01 SCORE PIC 9(11) VALUE ZERO.
+01 BEST PIC 9(11) VALUE ZERO.
+01 LEN PIC 9(8) VALUE ZERO.
+01 BEST-I PIC 9(4) VALUE ZERO.
+01 BEST-J PIC 9(4) VALUE ZERO.
+
+01 ERROR-COUNT PIC 9(4) VALUE ZERO.
+01 WS-ERROR-ROW-NO PIC 9(4).
+01 WS-ERROR-CONTENT PIC X(500) VALUE SPACES.
+
+PROCEDURE DIVISION.
+
+main-line.
+    PERFORM read-control-card.
+    PERFORM read-matrix.
+    PERFORM validate-matrix.
+    IF ERROR-COUNT > 0
+        DISPLAY "MATRIX REJECTED - " ERROR-COUNT " BAD ROW(S), SEE error-listing-combined.dat"
+    ELSE
+        PERFORM solve-visibility
+        PERFORM solve-scenic
+        PERFORM write-run-history
+    END-IF.
+    GOBACK.
+
+write-run-history.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO HIST-DATE.
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO HIST-TIME.
+    MOVE "tree-grid.dat" TO HIST-INPUT-FILE.
+    MOVE total TO HIST-TOTAL-VISIBLE.
+    MOVE BEST TO HIST-BEST-SCORE.
+    MOVE "COMBINED" TO HIST-SOURCE-PROGRAM.
+    MOVE RUN-HISTORY-REC-WS TO RUN-HISTORY-RECORD.
+    OPEN EXTEND RUN-HISTORY-FILE.
+    IF WS-HIST-FILE-STATUS = "35"
+        OPEN OUTPUT RUN-HISTORY-FILE
+    END-IF.
+    WRITE RUN-HISTORY-RECORD.
+    CLOSE RUN-HISTORY-FILE.
+
+read-control-card.
+    ACCEPT GRID-SIZE.
+    IF GRID-SIZE = ZERO OR GRID-SIZE > GRID-SIZE-MAX
+        MOVE 99 TO GRID-SIZE
+    END-IF.
+
+read-matrix.
+   OPEN INPUT TREE-GRID-FILE.
+   IF WS-GRID-FILE-STATUS NOT = "00"
+       DISPLAY "UNABLE TO OPEN tree-grid.dat - STATUS " WS-GRID-FILE-STATUS
+       GOBACK
+   END-IF.
+   PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+      READ TREE-GRID-FILE
+          AT END
+              MOVE SPACES TO row(l)
+          NOT AT END
+              MOVE TREE-GRID-RECORD TO row(l)
+      END-READ
+   END-PERFORM.
+   CLOSE TREE-GRID-FILE.
+
+validate-matrix.
+    MOVE 0 TO ERROR-COUNT.
+    OPEN OUTPUT ERROR-LISTING-FILE.
+    PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+        PERFORM VARYING k FROM 1 BY 1 UNTIL k > GRID-SIZE
+            IF row(l)(k:1) < "0" OR row(l)(k:1) > "9"
+                ADD 1 TO ERROR-COUNT
+                MOVE l TO WS-ERROR-ROW-NO
+                MOVE row(l)(1:GRID-SIZE) TO WS-ERROR-CONTENT
+                MOVE SPACES TO ERROR-LISTING-RECORD
+                STRING "ROW " WS-ERROR-ROW-NO " BAD CONTENT: " WS-ERROR-CONTENT
+                    DELIMITED BY SIZE INTO ERROR-LISTING-RECORD
+                    ON OVERFLOW
+                        DISPLAY "ERROR LISTING LINE TRUNCATED FOR ROW " WS-ERROR-ROW-NO
+                END-STRING
+                WRITE ERROR-LISTING-RECORD
+                MOVE GRID-SIZE TO k
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    CLOSE ERROR-LISTING-FILE.
+
+solve-visibility.
+    MOVE 0 to total.
+    MOVE 0 to cnt.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+            ADD 1 TO cnt
+            MOVE 1 TO GOOD
+            MOVE 0 TO WORKS
+
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l >= j
+                IF row(i)(l:1) >= row(i)(j:1)
+                    MOVE 0 TO GOOD
+                END-IF
+            END-PERFORM
+            IF GOOD > 0
+                MOVE 1 TO WORKS
+            END-IF
+
+            MOVE 1 TO GOOD
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > GRID-SIZE
+                COMPUTE k = l + j
+                IF row(i)(k:1) >= row(i)(j:1)
+                    MOVE 0 TO GOOD
+                END-IF
+            END-PERFORM
+            IF GOOD > 0
+                MOVE 1 TO WORKS
+            END-IF
+
+            MOVE 1 TO GOOD
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l >= i
+                IF row(l)(j:1) >= row(i)(j:1)
+                    MOVE 0 TO GOOD
+                END-IF
+            END-PERFORM
+            IF GOOD > 0
+                MOVE 1 TO WORKS
+            END-IF
+
+            MOVE 1 TO GOOD
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i > GRID-SIZE
+                COMPUTE k = l + i
+                IF row(k)(j:1) >= row(i)(j:1)
+                    MOVE 0 TO GOOD
+                END-IF
+            END-PERFORM
+            IF GOOD > 0
+                MOVE 1 TO WORKS
+            END-IF
+
+            IF WORKS > 0
+                ADD 1 TO total
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    DISPLAY total
+    DISPLAY cnt.
+
+solve-scenic.
+    MOVE 0 to BEST.
+    PERFORM VARYING i FROM 3 BY 1 UNTIL i > GRID-SIZE
+        PERFORM VARYING j FROM 2 BY 1 UNTIL j > GRID-SIZE
+            MOVE 1 TO SCORE
+
+            COMPUTE LEN = j - 1
+            PERFORM VARYING l FROM 1 BY 1 UNTIL j - l <= 0
+                COMPUTE k = j - l
+                IF row(i)(k:1) >= row(i)(j:1)  AND LEN > l
+                    MOVE l TO LEN
+                END-IF
+            END-PERFORM
+            COMPUTE SCORE = SCORE * LEN
+            COMPUTE LEN = GRID-SIZE - j
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > GRID-SIZE
+                COMPUTE k = l + j
+                IF row(i)(k:1) >= row(i)(j:1)  AND LEN > l
+                    MOVE l TO LEN
+                END-IF
+            END-PERFORM
+
+            COMPUTE SCORE = SCORE * LEN
+
+
+            COMPUTE LEN = i - 1
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l >= i
+                COMPUTE k = i - l
+                IF row(k)(j:1) >= row(i)(j:1) AND LEN > l
+                    MOVE l TO LEN
+                END-IF
+            END-PERFORM
+            COMPUTE SCORE = SCORE * LEN
+
+
+            COMPUTE LEN = GRID-SIZE - i
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i > GRID-SIZE
+                IF row(l + i)(j:1) >= row(i)(j:1) AND LEN > l
+                    MOVE l TO LEN
+                END-IF
+            END-PERFORM
+            COMPUTE SCORE = SCORE * LEN
+            IF SCORE > BEST
+                MOVE SCORE TO BEST
+                MOVE i TO BEST-I
+                MOVE j TO BEST-J
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    DISPLAY BEST
+    DISPLAY "WINNING TREE ROW=" BEST-I " COL=" BEST-J.
