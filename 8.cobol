@@ -1,87 +1,351 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. matrix-reader.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TREE-GRID-FILE ASSIGN TO "tree-grid.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GRID-FILE-STATUS.
+    SELECT ERROR-LISTING-FILE ASSIGN TO "error-listing-visible.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERROR-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint-visible.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT RUN-HISTORY-FILE ASSIGN TO "run-history.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD TREE-GRID-FILE.
+01 TREE-GRID-RECORD PIC X(500).
+
+FD ERROR-LISTING-FILE.
+01 ERROR-LISTING-RECORD PIC X(530).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD PIC X(26).
+
+FD RUN-HISTORY-FILE.
+01 RUN-HISTORY-RECORD PIC X(59).
 
 WORKING-STORAGE SECTION.
 
-01 matrix.
-   05 row PIC X(100) OCCURS 100.
+COPY "matrix-rec.cpy".
+
+01 WS-GRID-FILE-STATUS PIC XX.
+01 WS-ERROR-FILE-STATUS PIC XX.
+01 WS-CKPT-FILE-STATUS PIC XX.
+01 WS-HIST-FILE-STATUS PIC XX.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 RUN-HISTORY-REC-WS.
+   05 HIST-DATE PIC X(8).
+   05 HIST-TIME PIC X(6).
+   05 HIST-INPUT-FILE PIC X(20).
+   05 HIST-TOTAL-VISIBLE PIC 9(6).
+   05 HIST-BEST-SCORE PIC 9(11).
+   05 HIST-SOURCE-PROGRAM PIC X(8).
+
+01 CHECKPOINT-REC-WS.
+   05 CKPT-I PIC 9(3).
+   05 CKPT-TOTAL PIC 9(6).
+   05 CKPT-CNT PIC 9(6).
+   05 CKPT-STATUS PIC X(8).
+   05 CKPT-GRID-SIZE PIC 9(3).
+
+01 WS-RUN-MAX PIC X(1).
+01 CROSS-VISIBLE-TABLE.
+   05 CROSS-VISIBLE-ROW OCCURS 1 TO 500 TIMES DEPENDING ON GRID-SIZE.
+      10 CROSS-VISIBLE-CELL PIC 9 OCCURS 500 TIMES.
+
+01 I-START PIC 9(3) VALUE 1.
 
 01 i PIC 9(3) VALUE ZERO.
 01 j PIC 9(3) VALUE ZERO.
 01 l PIC 9(3) VALUE ZERO.
 01 k PIC 9(3) VALUE ZERO.
-01 GOOD PIC 9(3) VALUE ZERO.
+01 GOOD PIC 9(6) VALUE ZERO.
+01 GOOD-LEFT PIC 9 VALUE ZERO.
+01 GOOD-RIGHT PIC 9 VALUE ZERO.
+01 GOOD-TOP PIC 9 VALUE ZERO.
+01 GOOD-BOTTOM PIC 9 VALUE ZERO.
 01 WORKS PIC 9(3) VALUE ZERO.
-01 total PIC 9(4) VALUE ZERO.
-01 cnt PIC 9(4) VALUE ZERO.
+01 total PIC 9(6) VALUE ZERO.
+01 cnt PIC 9(6) VALUE ZERO.
+
+01 WS-ROW-VISIBLE PIC 9(6) VALUE ZERO.
+01 WS-ROW-LEFT-CNT PIC 9(6) VALUE ZERO.
+01 WS-ROW-RIGHT-CNT PIC 9(6) VALUE ZERO.
+01 WS-ROW-TOP-CNT PIC 9(6) VALUE ZERO.
+01 WS-ROW-BOTTOM-CNT PIC 9(6) VALUE ZERO.
+01 WS-ROW-REPORT-LINE PIC X(100) VALUE SPACES.
+
+01 ERROR-COUNT PIC 9(4) VALUE ZERO.
+01 WS-ERROR-ROW-NO PIC 9(3).
+01 WS-ERROR-CONTENT PIC X(500) VALUE SPACES.
 
 PROCEDURE DIVISION.
 
+main-line.
+    PERFORM read-control-card.
+    PERFORM read-matrix.
+    PERFORM validate-matrix.
+    IF ERROR-COUNT > 0
+        DISPLAY "MATRIX REJECTED - " ERROR-COUNT " BAD ROW(S), SEE error-listing-visible.dat"
+    ELSE
+        PERFORM solve
+        PERFORM reconcile-visible-count
+        PERFORM write-run-history
+    END-IF.
+    GOBACK.
+
+reconcile-visible-count.
+    MOVE 0 TO GOOD.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+            MOVE 0 TO CROSS-VISIBLE-CELL(i, j)
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        MOVE "/" TO WS-RUN-MAX
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+            IF row(i)(j:1) > WS-RUN-MAX
+                MOVE 1 TO CROSS-VISIBLE-CELL(i, j)
+                MOVE row(i)(j:1) TO WS-RUN-MAX
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        MOVE "/" TO WS-RUN-MAX
+        PERFORM VARYING j FROM GRID-SIZE BY -1 UNTIL j < 1
+            IF row(i)(j:1) > WS-RUN-MAX
+                MOVE 1 TO CROSS-VISIBLE-CELL(i, j)
+                MOVE row(i)(j:1) TO WS-RUN-MAX
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+        MOVE "/" TO WS-RUN-MAX
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+            IF row(i)(j:1) > WS-RUN-MAX
+                MOVE 1 TO CROSS-VISIBLE-CELL(i, j)
+                MOVE row(i)(j:1) TO WS-RUN-MAX
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+        MOVE "/" TO WS-RUN-MAX
+        PERFORM VARYING i FROM GRID-SIZE BY -1 UNTIL i < 1
+            IF row(i)(j:1) > WS-RUN-MAX
+                MOVE 1 TO CROSS-VISIBLE-CELL(i, j)
+                MOVE row(i)(j:1) TO WS-RUN-MAX
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > GRID-SIZE
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
+            IF CROSS-VISIBLE-CELL(i, j) > 0
+                ADD 1 TO GOOD
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+    IF GOOD = total
+        DISPLAY "RECONCILIATION OK - CROSS-CHECK COUNT MATCHES TOTAL"
+    ELSE
+        DISPLAY "RECONCILIATION DISCREPANCY - TOTAL=" total " CROSS-CHECK=" GOOD
+    END-IF.
+
+write-run-history.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO HIST-DATE.
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO HIST-TIME.
+    MOVE "tree-grid.dat" TO HIST-INPUT-FILE.
+    MOVE total TO HIST-TOTAL-VISIBLE.
+    *> 99999999999 marks a figure this program never computes, so a
+    *> trend reader can tell it apart from a genuine zero score.
+    MOVE 99999999999 TO HIST-BEST-SCORE.
+    MOVE "VISIBLE" TO HIST-SOURCE-PROGRAM.
+    MOVE RUN-HISTORY-REC-WS TO RUN-HISTORY-RECORD.
+    OPEN EXTEND RUN-HISTORY-FILE.
+    IF WS-HIST-FILE-STATUS = "35"
+        OPEN OUTPUT RUN-HISTORY-FILE
+    END-IF.
+    WRITE RUN-HISTORY-RECORD.
+    CLOSE RUN-HISTORY-FILE.
+
+read-control-card.
+    ACCEPT GRID-SIZE.
+    IF GRID-SIZE = ZERO OR GRID-SIZE > GRID-SIZE-MAX
+        MOVE 99 TO GRID-SIZE
+    END-IF.
+
 read-matrix.
-   PERFORM VARYING l FROM 0 BY 1 UNTIL l >= 99
-      ACCEPT row(l)
-      DISPLAY row(l)
+   OPEN INPUT TREE-GRID-FILE.
+   IF WS-GRID-FILE-STATUS NOT = "00"
+       DISPLAY "UNABLE TO OPEN tree-grid.dat - STATUS " WS-GRID-FILE-STATUS
+       GOBACK
+   END-IF.
+   PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+      READ TREE-GRID-FILE
+          AT END
+              MOVE SPACES TO row(l)
+          NOT AT END
+              MOVE TREE-GRID-RECORD TO row(l)
+      END-READ
    END-PERFORM.
+   CLOSE TREE-GRID-FILE.
+
+validate-matrix.
+    MOVE 0 TO ERROR-COUNT.
+    OPEN OUTPUT ERROR-LISTING-FILE.
+    PERFORM VARYING l FROM 1 BY 1 UNTIL l > GRID-SIZE
+        PERFORM VARYING k FROM 1 BY 1 UNTIL k > GRID-SIZE
+            IF row(l)(k:1) < "0" OR row(l)(k:1) > "9"
+                ADD 1 TO ERROR-COUNT
+                MOVE l TO WS-ERROR-ROW-NO
+                MOVE row(l)(1:GRID-SIZE) TO WS-ERROR-CONTENT
+                MOVE SPACES TO ERROR-LISTING-RECORD
+                STRING "ROW " WS-ERROR-ROW-NO " BAD CONTENT: " WS-ERROR-CONTENT
+                    DELIMITED BY SIZE INTO ERROR-LISTING-RECORD
+                    ON OVERFLOW
+                        DISPLAY "ERROR LISTING LINE TRUNCATED FOR ROW " WS-ERROR-ROW-NO
+                END-STRING
+                WRITE ERROR-LISTING-RECORD
+                MOVE GRID-SIZE TO k
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    CLOSE ERROR-LISTING-FILE.
+
+open-checkpoint.
+    MOVE 1 TO I-START.
+    MOVE 0 TO total.
+    MOVE 0 TO cnt.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-FILE-STATUS NOT = "35"
+        MOVE SPACES TO CHECKPOINT-REC-WS
+        PERFORM UNTIL WS-CKPT-FILE-STATUS = "10"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE "10" TO WS-CKPT-FILE-STATUS
+                NOT AT END
+                    MOVE CHECKPOINT-RECORD TO CHECKPOINT-REC-WS
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF CKPT-STATUS = "RUNNING " AND CKPT-I < GRID-SIZE
+                AND CKPT-GRID-SIZE = GRID-SIZE
+            COMPUTE I-START = CKPT-I + 1
+            MOVE CKPT-TOTAL TO total
+            MOVE CKPT-CNT TO cnt
+        END-IF
+    END-IF.
+
+write-checkpoint.
+    MOVE i TO CKPT-I.
+    MOVE total TO CKPT-TOTAL.
+    MOVE cnt TO CKPT-CNT.
+    MOVE "RUNNING " TO CKPT-STATUS.
+    MOVE GRID-SIZE TO CKPT-GRID-SIZE.
+    MOVE CHECKPOINT-REC-WS TO CHECKPOINT-RECORD.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+write-checkpoint-complete.
+    MOVE GRID-SIZE TO CKPT-I.
+    MOVE total TO CKPT-TOTAL.
+    MOVE cnt TO CKPT-CNT.
+    MOVE "COMPLETE" TO CKPT-STATUS.
+    MOVE GRID-SIZE TO CKPT-GRID-SIZE.
+    MOVE CHECKPOINT-REC-WS TO CHECKPOINT-RECORD.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
 
 solve.
-    MOVE 0 to total.
-    MOVE 0 to cnt.
-    PERFORM VARYING i FROM 0 BY 1 UNTIL i >= 99
-        PERFORM VARYING j FROM 1 BY 1 UNTIL j > 99
+    PERFORM open-checkpoint.
+    PERFORM VARYING i FROM I-START BY 1 UNTIL i > GRID-SIZE
+        MOVE 0 TO WS-ROW-VISIBLE
+        MOVE 0 TO WS-ROW-LEFT-CNT
+        MOVE 0 TO WS-ROW-RIGHT-CNT
+        MOVE 0 TO WS-ROW-TOP-CNT
+        MOVE 0 TO WS-ROW-BOTTOM-CNT
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > GRID-SIZE
             ADD 1 TO cnt
-            MOVE 1 TO GOOD
             MOVE 0 TO WORKS
-            
+
+            MOVE 1 TO GOOD-LEFT
             PERFORM VARYING l FROM 1 BY 1 UNTIL l >= j
                 IF row(i)(l:1) >= row(i)(j:1)
-                    MOVE 0 TO GOOD
+                    MOVE 0 TO GOOD-LEFT
                 END-IF
             END-PERFORM
-            IF GOOD > 0
+            IF GOOD-LEFT > 0
                 MOVE 1 TO WORKS
+                ADD 1 TO WS-ROW-LEFT-CNT
             END-IF
-        
-            MOVE 1 TO GOOD
-            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > 99
+
+            MOVE 1 TO GOOD-RIGHT
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + j > GRID-SIZE
                 COMPUTE k = l + j
                 IF row(i)(k:1) >= row(i)(j:1)
-                    MOVE 0 TO GOOD
+                    MOVE 0 TO GOOD-RIGHT
                 END-IF
             END-PERFORM
-            IF GOOD > 0
+            IF GOOD-RIGHT > 0
                 MOVE 1 TO WORKS
+                ADD 1 TO WS-ROW-RIGHT-CNT
             END-IF
-            
-            MOVE 1 TO GOOD
-            PERFORM VARYING l FROM 0 BY 1 UNTIL l >= i
+
+            MOVE 1 TO GOOD-TOP
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l >= i
                 IF row(l)(j:1) >= row(i)(j:1)
-                    MOVE 0 TO GOOD
+                    MOVE 0 TO GOOD-TOP
                 END-IF
             END-PERFORM
-            IF GOOD > 0
+            IF GOOD-TOP > 0
                 MOVE 1 TO WORKS
+                ADD 1 TO WS-ROW-TOP-CNT
             END-IF
-            
-            MOVE 1 TO GOOD
-            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i >= 99
+
+            MOVE 1 TO GOOD-BOTTOM
+            PERFORM VARYING l FROM 1 BY 1 UNTIL l + i > GRID-SIZE
                 COMPUTE k = l + i
                 IF row(k)(j:1) >= row(i)(j:1)
-                    MOVE 0 TO GOOD
+                    MOVE 0 TO GOOD-BOTTOM
                 END-IF
             END-PERFORM
-            IF GOOD > 0
+            IF GOOD-BOTTOM > 0
                 MOVE 1 TO WORKS
+                ADD 1 TO WS-ROW-BOTTOM-CNT
             END-IF
-            
-            
+
+
             IF WORKS > 0
                 ADD 1 TO total
+                ADD 1 TO WS-ROW-VISIBLE
             END-IF
         END-PERFORM
+        MOVE SPACES TO WS-ROW-REPORT-LINE
+        STRING "ROW " i " VISIBLE=" WS-ROW-VISIBLE
+            " LEFT=" WS-ROW-LEFT-CNT
+            " RIGHT=" WS-ROW-RIGHT-CNT
+            " TOP=" WS-ROW-TOP-CNT
+            " BOTTOM=" WS-ROW-BOTTOM-CNT
+            DELIMITED BY SIZE INTO WS-ROW-REPORT-LINE
+        DISPLAY WS-ROW-REPORT-LINE
+        PERFORM write-checkpoint
     END-PERFORM.
+    PERFORM write-checkpoint-complete.
     DISPLAY total
-    DISPLAY cnt
-GOBACK.
-
+    DISPLAY cnt.
