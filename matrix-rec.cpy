@@ -0,0 +1,6 @@
+01 GRID-SIZE-MAX PIC 9(3) VALUE 500.
+01 GRID-SIZE PIC 9(3) VALUE 99.
+
+01 matrix.
+   05 row PIC X(500) OCCURS 1 TO 500 TIMES
+         DEPENDING ON GRID-SIZE.
